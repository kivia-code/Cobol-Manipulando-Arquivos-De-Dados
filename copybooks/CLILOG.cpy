@@ -0,0 +1,10 @@
+      *OBJETIVO: LAYOUT DO REGISTRO DE LOG DE TRANSACOES (CLIENTES-LOG)
+       01  LOG-REGISTRO.
+           05 LOG-OPERADOR           PIC X(08).
+           05 LOG-TIMESTAMP          PIC 9(14).
+           05 LOG-ACAO               PIC X(01).
+              88 LOG-INCLUSAO        VALUE 'I'.
+              88 LOG-ALTERACAO       VALUE 'A'.
+              88 LOG-EXCLUSAO        VALUE 'D'.
+           05 LOG-CLI-CODIGO         PIC 9(06).
+           05 FILLER                 PIC X(20).
