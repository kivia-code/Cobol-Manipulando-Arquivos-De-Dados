@@ -0,0 +1,8 @@
+      *OBJETIVO: LAYOUT DO REGISTRO DE OPERADOR (OPERADORES)
+       01  OPE-REGISTRO.
+           05 OPE-ID                 PIC X(08).
+           05 OPE-SENHA              PIC X(08).
+           05 OPE-NIVEL              PIC X(01).
+              88 OPE-SUPERVISOR      VALUE 'S'.
+              88 OPE-ATENDENTE       VALUE 'C'.
+           05 OPE-NOME               PIC X(30).
