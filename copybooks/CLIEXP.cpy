@@ -0,0 +1,6 @@
+      *OBJETIVO: LAYOUT DO EXTRATO PARA O SISTEMA DE FATURAMENTO
+       01  EXP-REGISTRO.
+           05 EXP-CLI-CODIGO         PIC 9(06).
+           05 EXP-CLI-NOME           PIC X(40).
+           05 EXP-CLI-CPF            PIC 9(11).
+           05 EXP-CLI-STATUS         PIC X(01).
