@@ -0,0 +1,14 @@
+      *OBJETIVO: LAYOUT DO REGISTRO DE CLIENTE (CLIENTE-MASTER)
+       01  CLI-REGISTRO.
+           05 CLI-CODIGO             PIC 9(06).
+           05 CLI-NOME               PIC X(40).
+           05 CLI-CPF                PIC 9(11).
+           05 CLI-ENDERECO           PIC X(40).
+           05 CLI-TELEFONE           PIC X(15).
+           05 CLI-STATUS             PIC X(01).
+              88 CLI-ATIVO           VALUE 'A'.
+              88 CLI-INATIVO         VALUE 'I'.
+           05 CLI-TIMESTAMP          PIC 9(14).
+           05 CLI-MOTIVO-INATIVACAO  PIC X(40).
+           05 CLI-DATA-INATIVACAO    PIC 9(08).
+           05 FILLER                 PIC X(09).
