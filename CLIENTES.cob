@@ -3,15 +3,102 @@
       ****************************************
       *OBJETIVO: SISTEMA DE GESTAO DE CLIENTES
       *AUTHOR: KIVIAAL
+      ****************************************
+      *HISTORICO DE ALTERACOES:
+      * 2026-08-09 - INCLUSAO REAL DE CLIENTE, CONSULTA, ALTERACAO
+      *              COM CONTROLE DE CONCORRENCIA, EXCLUSAO LOGICA,
+      *              RELATORIO EM LOTE, VALIDACAO DE CPF, LOG DE
+      *              AUDITORIA, LOGIN DE OPERADOR, ARQUIVO INDEXADO
+      *              E EXTRATO PARA FATURAMENTO.
       ****************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               ALTERNATE RECORD KEY IS CLI-CPF
+               FILE STATUS IS FS-CLIENTE.
+
+           SELECT OPERADORES ASSIGN TO "OPEMST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS OPE-ID
+               FILE STATUS IS FS-OPERADOR.
+
+           SELECT CLIENTES-LOG ASSIGN TO "CLILOG"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+           SELECT CLIENTES-EXPORT ASSIGN TO "CLIEXT"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS FS-EXPORT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIREG.
+
+       FD  OPERADORES.
+           COPY CLIOPE.
+
+       FD  CLIENTES-LOG.
+           COPY CLILOG.
+
+       FD  CLIENTES-EXPORT.
+           COPY CLIEXP.
+
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO  PIC X(1).
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA  PIC X(1).
 
+       77 FS-CLIENTE           PIC X(02).
+       77 FS-OPERADOR          PIC X(02).
+       77 FS-LOG               PIC X(02).
+       77 FS-EXPORT             PIC X(02).
+
+       77 WRK-OPERADOR-ID      PIC X(08).
+       77 WRK-SENHA            PIC X(08).
+       77 WRK-NIVEL-ACESSO     PIC X(01).
+           88 WRK-ACESSO-SUPERVISOR VALUE 'S'.
+
+       77 WRK-LOGIN-SITUACAO   PIC X(01).
+           88 WRK-LOGIN-VALIDO     VALUE 'S'.
+           88 WRK-LOGIN-INVALIDO   VALUE 'N'.
+       77 WRK-TENTATIVAS       PIC 9(01) VALUE ZERO.
+
+       77 WRK-CLI-CODIGO       PIC 9(06).
+       77 WRK-CLI-NOME         PIC X(40).
+       77 WRK-CLI-CPF          PIC 9(11).
+       77 WRK-CLI-ENDERECO     PIC X(40).
+       77 WRK-CLI-TELEFONE     PIC X(15).
+       77 WRK-MOTIVO           PIC X(40).
+       77 WRK-CONSULTA-TIPO    PIC X(01).
+
+       77 WRK-TIMESTAMP-LIDO   PIC 9(14).
+       77 WRK-TIMESTAMP-ATUAL  PIC 9(14).
+       77 WRK-DATA-SISTEMA     PIC 9(08).
+       77 WRK-HORA-SISTEMA     PIC 9(08).
+
+       77 WRK-CPF-SITUACAO     PIC X(01).
+           88 CPF-VALIDO           VALUE 'S'.
+           88 CPF-INVALIDO         VALUE 'N'.
+
+       01  WRK-CPF-GRUPO.
+           05 WRK-CPF-NUM       PIC 9(11).
+           05 WRK-CPF-DIGITOS REDEFINES WRK-CPF-NUM.
+              10 WRK-CPF-DIG OCCURS 11 TIMES PIC 9(01).
+
+       77 WRK-CPF-SOMA          PIC 9(04).
+       77 WRK-CPF-PESO          PIC 9(02).
+       77 WRK-CPF-RESTO         PIC 9(02).
+       77 WRK-CPF-DV1           PIC 9(01).
+       77 WRK-CPF-DV2           PIC 9(01).
+       77 WRK-CPF-IND           PIC 9(02).
 
        SCREEN SECTION.
        01  TELA.
@@ -27,15 +114,16 @@
               10  LINE 02 COLUMN 01 PIC X(25) ERASE EOL
               BACKGROUND-COLOR 01 FROM WRK-MODULO.
 
-       01  MENU.
+       01  TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05 LINE 10 COLUMN 15 VALUE '4 - DELETAR'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-           05 LINE 13 COLUMN 15 VALUE 'OPCAO...: '.
-           05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+           05 LINE 12 COLUMN 15 VALUE '6 - EXPORTAR'.
+           05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 14 COLUMN 15 VALUE 'OPCAO...: '.
+           05 LINE 14 COLUMN 28 USING WRK-OPCAO.
 
 
        PROCEDURE DIVISION.
@@ -47,28 +135,112 @@
            STOP RUN.
 
        1000-INICIAR.
+           OPEN I-O CLIENTE-MASTER.
+           IF FS-CLIENTE = '35'
+              CLOSE CLIENTE-MASTER
+              OPEN OUTPUT CLIENTE-MASTER
+              CLOSE CLIENTE-MASTER
+              OPEN I-O CLIENTE-MASTER
+           END-IF.
+
+           OPEN INPUT OPERADORES.
+           IF FS-OPERADOR = '35'
+              CLOSE OPERADORES
+              OPEN OUTPUT OPERADORES
+      *       SEMEIA UM SUPERVISOR PADRAO PARA O PRIMEIRO ACESSO
+              MOVE 'ADMIN' TO OPE-ID
+              MOVE 'ADMIN123' TO OPE-SENHA
+              SET OPE-SUPERVISOR TO TRUE
+              MOVE 'ADMINISTRADOR DO SISTEMA' TO OPE-NOME
+              WRITE OPE-REGISTRO
+              CLOSE OPERADORES
+              OPEN INPUT OPERADORES
+           END-IF.
+
+           OPEN EXTEND CLIENTES-LOG.
+           IF FS-LOG = '35'
+              OPEN OUTPUT CLIENTES-LOG
+           END-IF.
+
+           PERFORM 1500-LOGIN.
+
+           MOVE SPACES TO WRK-MODULO.
+           DISPLAY TELA.
+
+           ACCEPT TELA-MENU.
+
+       1500-LOGIN.
+           MOVE '- LOGIN DO OPERADOR' TO WRK-MODULO.
+           SET WRK-LOGIN-INVALIDO TO TRUE.
+           MOVE ZERO TO WRK-TENTATIVAS.
+
+           PERFORM 1600-PEDIR-CREDENCIAIS
+               UNTIL WRK-LOGIN-VALIDO OR WRK-TENTATIVAS = 3.
+
+           IF WRK-LOGIN-INVALIDO
+              DISPLAY 'NUMERO DE TENTATIVAS EXCEDIDO' AT 2005
+              STOP RUN
+           END-IF.
+
+       1600-PEDIR-CREDENCIAIS.
            DISPLAY TELA.
+           DISPLAY 'OPERADOR..: ' AT 0405.
+           ACCEPT WRK-OPERADOR-ID AT 0418.
+           DISPLAY 'SENHA.....: ' AT 0505.
+           ACCEPT WRK-SENHA AT 0518.
 
-           ACCEPT MENU.
+           MOVE SPACES TO OPE-REGISTRO.
+           MOVE WRK-OPERADOR-ID TO OPE-ID.
+
+           READ OPERADORES
+               INVALID KEY
+                  DISPLAY 'OPERADOR NAO CADASTRADO' AT 0705
+                  ACCEPT WRK-TECLA AT 0805
+                  ADD 1 TO WRK-TENTATIVAS
+               NOT INVALID KEY
+                  IF OPE-SENHA = WRK-SENHA
+                     MOVE OPE-NIVEL TO WRK-NIVEL-ACESSO
+                     SET WRK-LOGIN-VALIDO TO TRUE
+                  ELSE
+                     DISPLAY 'SENHA INVALIDA' AT 0705
+                     ACCEPT WRK-TECLA AT 0805
+                     ADD 1 TO WRK-TENTATIVAS
+                  END-IF
+           END-READ.
 
        2000-PROCESSAR.
 
            EVALUATE WRK-OPCAO
 
            WHEN 1
-           PERFORM 5000-INCLUIR
+           PERFORM 5000-INCLUIR THRU 5000-INCLUIR-EXIT
 
            WHEN 2
-           CONTINUE
+           PERFORM 6000-CONSULTAR
 
            WHEN 3
-           CONTINUE
+           IF WRK-ACESSO-SUPERVISOR
+              PERFORM 6500-ALTERAR THRU 6500-ALTERAR-EXIT
+           ELSE
+              DISPLAY 'ACESSO NEGADO - NIVEL INSUFICIENTE' AT 2005
+              ACCEPT WRK-TECLA AT 2105
+           END-IF
 
            WHEN 4
-           CONTINUE
+           IF WRK-ACESSO-SUPERVISOR
+              PERFORM 7000-DELETAR THRU 7000-DELETAR-EXIT
+           ELSE
+              DISPLAY 'ACESSO NEGADO - NIVEL INSUFICIENTE' AT 2005
+              ACCEPT WRK-TECLA AT 2105
+           END-IF
 
            WHEN 5
-           CONTINUE
+           CLOSE CLIENTE-MASTER
+           CALL 'CLIREL01'
+           OPEN I-O CLIENTE-MASTER
+
+           WHEN 6
+           PERFORM 8000-EXPORTAR THRU 8000-EXPORTAR-FECHAR
 
            WHEN OTHER
 
@@ -81,7 +253,353 @@
        5000-INCLUIR.
            MOVE '- MODULO DE INCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
-           DISPLAY WRK-TECLA  AT 1620.
+
+           DISPLAY 'CODIGO....: ' AT 0405.
+           ACCEPT WRK-CLI-CODIGO AT 0418.
+           DISPLAY 'NOME......: ' AT 0505.
+           ACCEPT WRK-CLI-NOME AT 0518.
+           DISPLAY 'CPF.......: ' AT 0605.
+           ACCEPT WRK-CLI-CPF AT 0618.
+           DISPLAY 'ENDERECO..: ' AT 0705.
+           ACCEPT WRK-CLI-ENDERECO AT 0718.
+           DISPLAY 'TELEFONE..: ' AT 0805.
+           ACCEPT WRK-CLI-TELEFONE AT 0818.
+
+           MOVE WRK-CLI-CPF TO WRK-CPF-NUM.
+           PERFORM 5100-VALIDAR-CPF THRU 5100-VALIDAR-CPF-EXIT.
+
+           IF CPF-INVALIDO
+              DISPLAY 'CPF INVALIDO - INCLUSAO CANCELADA' AT 1005
+              ACCEPT WRK-TECLA AT 1105
+              GO TO 5000-INCLUIR-EXIT
+           END-IF.
+
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+
+           READ CLIENTE-MASTER
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  DISPLAY 'CODIGO JA CADASTRADO' AT 1005
+                  ACCEPT WRK-TECLA AT 1105
+                  GO TO 5000-INCLUIR-EXIT
+           END-READ.
+
+           PERFORM 9000-TIMESTAMP-ATUAL.
+
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+           MOVE WRK-CLI-NOME TO CLI-NOME.
+           MOVE WRK-CLI-CPF TO CLI-CPF.
+           MOVE WRK-CLI-ENDERECO TO CLI-ENDERECO.
+           MOVE WRK-CLI-TELEFONE TO CLI-TELEFONE.
+           SET CLI-ATIVO TO TRUE.
+           MOVE WRK-TIMESTAMP-ATUAL TO CLI-TIMESTAMP.
+           MOVE SPACES TO CLI-MOTIVO-INATIVACAO.
+           MOVE ZERO TO CLI-DATA-INATIVACAO.
+
+           WRITE CLI-REGISTRO
+               INVALID KEY
+                  DISPLAY 'ERRO AO INCLUIR CLIENTE' AT 1005
+                  ACCEPT WRK-TECLA AT 1105
+                  GO TO 5000-INCLUIR-EXIT
+           END-WRITE.
+
+           MOVE WRK-CLI-CODIGO TO LOG-CLI-CODIGO.
+           SET LOG-INCLUSAO TO TRUE.
+           PERFORM 5200-GRAVAR-LOG.
+
+           DISPLAY 'CLIENTE INCLUIDO COM SUCESSO' AT 1005.
+           ACCEPT WRK-TECLA AT 1105.
+
+       5000-INCLUIR-EXIT.
+           EXIT.
+
+       5100-VALIDAR-CPF.
+      *    VALIDACAO DO DIGITO VERIFICADOR DO CPF (MODULO 11)
+           SET CPF-VALIDO TO TRUE.
+           MOVE ZERO TO WRK-CPF-SOMA.
+           MOVE 10 TO WRK-CPF-PESO.
+           MOVE 1 TO WRK-CPF-IND.
+
+           PERFORM 5110-SOMAR-DV1 9 TIMES.
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11).
+           IF WRK-CPF-RESTO < 2
+              MOVE ZERO TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF WRK-CPF-DV1 NOT = WRK-CPF-DIG(10)
+              SET CPF-INVALIDO TO TRUE
+              GO TO 5100-VALIDAR-CPF-EXIT
+           END-IF.
+
+           MOVE ZERO TO WRK-CPF-SOMA.
+           MOVE 11 TO WRK-CPF-PESO.
+           MOVE 1 TO WRK-CPF-IND.
+
+           PERFORM 5120-SOMAR-DV2 10 TIMES.
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11).
+           IF WRK-CPF-RESTO < 2
+              MOVE ZERO TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF WRK-CPF-DV2 NOT = WRK-CPF-DIG(11)
+              SET CPF-INVALIDO TO TRUE
+           END-IF.
+
+       5100-VALIDAR-CPF-EXIT.
+           EXIT.
+
+       5110-SOMAR-DV1.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+               (WRK-CPF-DIG(WRK-CPF-IND) * WRK-CPF-PESO).
+           SUBTRACT 1 FROM WRK-CPF-PESO.
+           ADD 1 TO WRK-CPF-IND.
+
+       5120-SOMAR-DV2.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+               (WRK-CPF-DIG(WRK-CPF-IND) * WRK-CPF-PESO).
+           SUBTRACT 1 FROM WRK-CPF-PESO.
+           ADD 1 TO WRK-CPF-IND.
+
+       5200-GRAVAR-LOG.
+           MOVE WRK-OPERADOR-ID TO LOG-OPERADOR.
+           PERFORM 9000-TIMESTAMP-ATUAL.
+           MOVE WRK-TIMESTAMP-ATUAL TO LOG-TIMESTAMP.
+
+           WRITE LOG-REGISTRO.
+
+       6000-CONSULTAR.
+           MOVE '- MODULO DE CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           DISPLAY 'BUSCAR POR CODIGO OU CPF (C/P): ' AT 0405.
+           ACCEPT WRK-CONSULTA-TIPO AT 0440.
+
+           IF WRK-CONSULTA-TIPO = 'P'
+              DISPLAY 'CPF.......: ' AT 0505
+              ACCEPT WRK-CLI-CPF AT 0518
+              MOVE WRK-CLI-CPF TO CLI-CPF
+              READ CLIENTE-MASTER KEY IS CLI-CPF
+                  INVALID KEY
+                     DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1305
+                  NOT INVALID KEY
+                     PERFORM 6100-EXIBIR-CLIENTE
+              END-READ
+           ELSE
+              DISPLAY 'CODIGO....: ' AT 0505
+              ACCEPT WRK-CLI-CODIGO AT 0518
+              MOVE WRK-CLI-CODIGO TO CLI-CODIGO
+              READ CLIENTE-MASTER KEY IS CLI-CODIGO
+                  INVALID KEY
+                     DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1305
+                  NOT INVALID KEY
+                     PERFORM 6100-EXIBIR-CLIENTE
+              END-READ
+           END-IF.
+
+           ACCEPT WRK-TECLA AT 1505.
+
+       6100-EXIBIR-CLIENTE.
+           DISPLAY 'CODIGO....: ' AT 0605.
+           DISPLAY CLI-CODIGO AT 0618.
+           DISPLAY 'NOME......: ' AT 0705.
+           DISPLAY CLI-NOME AT 0718.
+           DISPLAY 'CPF.......: ' AT 0805.
+           DISPLAY CLI-CPF AT 0818.
+           DISPLAY 'ENDERECO..: ' AT 0905.
+           DISPLAY CLI-ENDERECO AT 0918.
+           DISPLAY 'TELEFONE..: ' AT 1005.
+           DISPLAY CLI-TELEFONE AT 1018.
+           DISPLAY 'STATUS....: ' AT 1105.
+           DISPLAY CLI-STATUS AT 1118.
+
+       6500-ALTERAR.
+           MOVE '- MODULO DE ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           DISPLAY 'CODIGO....: ' AT 0405.
+           ACCEPT WRK-CLI-CODIGO AT 0418.
+
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+
+           READ CLIENTE-MASTER
+               INVALID KEY
+                  DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1005
+                  ACCEPT WRK-TECLA AT 1105
+                  GO TO 6500-ALTERAR-EXIT
+           END-READ.
+
+           MOVE CLI-TIMESTAMP TO WRK-TIMESTAMP-LIDO.
+
+           DISPLAY 'NOME......: ' AT 0505.
+           DISPLAY CLI-NOME AT 0518.
+           ACCEPT WRK-CLI-NOME AT 0618.
+           DISPLAY 'CPF.......: ' AT 0705.
+           DISPLAY CLI-CPF AT 0718.
+           ACCEPT WRK-CLI-CPF AT 0818.
+           DISPLAY 'ENDERECO..: ' AT 0905.
+           DISPLAY CLI-ENDERECO AT 0918.
+           ACCEPT WRK-CLI-ENDERECO AT 1018.
+           DISPLAY 'TELEFONE..: ' AT 1105.
+           DISPLAY CLI-TELEFONE AT 1118.
+           ACCEPT WRK-CLI-TELEFONE AT 1218.
+
+           MOVE WRK-CLI-CPF TO WRK-CPF-NUM.
+           PERFORM 5100-VALIDAR-CPF THRU 5100-VALIDAR-CPF-EXIT.
+
+           IF CPF-INVALIDO
+              DISPLAY 'CPF INVALIDO - ALTERACAO CANCELADA' AT 1405
+              ACCEPT WRK-TECLA AT 1505
+              GO TO 6500-ALTERAR-EXIT
+           END-IF.
+
+      *    RELEITURA PARA CONFERIR CONCORRENCIA ANTES DO REWRITE
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                  DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1405
+                  ACCEPT WRK-TECLA AT 1505
+                  GO TO 6500-ALTERAR-EXIT
+           END-READ.
+
+           IF CLI-TIMESTAMP NOT = WRK-TIMESTAMP-LIDO
+              DISPLAY 'REGISTRO ALTERADO POR OUTRO USUARIO' AT 1405
+              ACCEPT WRK-TECLA AT 1505
+              GO TO 6500-ALTERAR-EXIT
+           END-IF.
+
+           PERFORM 9000-TIMESTAMP-ATUAL.
+
+           MOVE WRK-CLI-NOME TO CLI-NOME.
+           MOVE WRK-CLI-CPF TO CLI-CPF.
+           MOVE WRK-CLI-ENDERECO TO CLI-ENDERECO.
+           MOVE WRK-CLI-TELEFONE TO CLI-TELEFONE.
+           MOVE WRK-TIMESTAMP-ATUAL TO CLI-TIMESTAMP.
+
+           REWRITE CLI-REGISTRO
+               INVALID KEY
+                  DISPLAY 'ERRO AO ALTERAR CLIENTE' AT 1405
+                  ACCEPT WRK-TECLA AT 1505
+                  GO TO 6500-ALTERAR-EXIT
+           END-REWRITE.
+
+           MOVE WRK-CLI-CODIGO TO LOG-CLI-CODIGO.
+           SET LOG-ALTERACAO TO TRUE.
+           PERFORM 5200-GRAVAR-LOG.
+
+           DISPLAY 'CLIENTE ALTERADO COM SUCESSO' AT 1405.
+           ACCEPT WRK-TECLA AT 1505.
+
+       6500-ALTERAR-EXIT.
+           EXIT.
+
+       7000-DELETAR.
+           MOVE '- MODULO DE EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           DISPLAY 'CODIGO....: ' AT 0405.
+           ACCEPT WRK-CLI-CODIGO AT 0418.
+
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+
+           READ CLIENTE-MASTER
+               INVALID KEY
+                  DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1005
+                  ACCEPT WRK-TECLA AT 1105
+                  GO TO 7000-DELETAR-EXIT
+           END-READ.
+
+           IF CLI-INATIVO
+              DISPLAY 'CLIENTE JA ESTA INATIVO' AT 1005
+              ACCEPT WRK-TECLA AT 1105
+              GO TO 7000-DELETAR-EXIT
+           END-IF.
+
+           DISPLAY 'NOME......: ' AT 0505.
+           DISPLAY CLI-NOME AT 0518.
+           DISPLAY 'MOTIVO....: ' AT 0705.
+           ACCEPT WRK-MOTIVO AT 0718.
+
+           PERFORM 9000-TIMESTAMP-ATUAL.
+
+           SET CLI-INATIVO TO TRUE.
+           MOVE WRK-MOTIVO TO CLI-MOTIVO-INATIVACAO.
+           MOVE WRK-DATA-SISTEMA TO CLI-DATA-INATIVACAO.
+           MOVE WRK-TIMESTAMP-ATUAL TO CLI-TIMESTAMP.
+
+           REWRITE CLI-REGISTRO
+               INVALID KEY
+                  DISPLAY 'ERRO AO EXCLUIR CLIENTE' AT 0905
+                  ACCEPT WRK-TECLA AT 1005
+                  GO TO 7000-DELETAR-EXIT
+           END-REWRITE.
+
+           MOVE WRK-CLI-CODIGO TO LOG-CLI-CODIGO.
+           SET LOG-EXCLUSAO TO TRUE.
+           PERFORM 5200-GRAVAR-LOG.
+
+           DISPLAY 'CLIENTE INATIVADO COM SUCESSO' AT 0905.
+           ACCEPT WRK-TECLA AT 1005.
+
+       7000-DELETAR-EXIT.
+           EXIT.
+
+       8000-EXPORTAR.
+           MOVE '- EXPORTACAO FATURAMENTO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           OPEN OUTPUT CLIENTES-EXPORT.
+
+           MOVE LOW-VALUES TO CLI-REGISTRO.
+
+           START CLIENTE-MASTER KEY NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                  DISPLAY 'NENHUM CLIENTE CADASTRADO' AT 0505
+                  ACCEPT WRK-TECLA AT 0605
+                  GO TO 8000-EXPORTAR-FECHAR
+           END-START.
+
+           PERFORM 8100-EXPORTAR-PROXIMO
+               UNTIL FS-CLIENTE NOT = '00'.
+
+           DISPLAY 'EXTRATO GERADO COM SUCESSO' AT 0505.
+           ACCEPT WRK-TECLA AT 0605.
+
+       8000-EXPORTAR-FECHAR.
+           CLOSE CLIENTES-EXPORT.
+
+       8100-EXPORTAR-PROXIMO.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF CLI-ATIVO
+                     MOVE CLI-CODIGO TO EXP-CLI-CODIGO
+                     MOVE CLI-NOME TO EXP-CLI-NOME
+                     MOVE CLI-CPF TO EXP-CLI-CPF
+                     MOVE CLI-STATUS TO EXP-CLI-STATUS
+                     WRITE EXP-REGISTRO
+                  END-IF
+           END-READ.
+
+           IF FS-CLIENTE = '10'
+              MOVE '99' TO FS-CLIENTE
+           END-IF.
+
+       9000-TIMESTAMP-ATUAL.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           STRING WRK-DATA-SISTEMA DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA(1:6) DELIMITED BY SIZE
+                  INTO WRK-TIMESTAMP-ATUAL.
 
        3000-FINALIZAR.
-           CONTINUE.
+           CLOSE CLIENTE-MASTER.
+           CLOSE OPERADORES.
+           CLOSE CLIENTES-LOG.
