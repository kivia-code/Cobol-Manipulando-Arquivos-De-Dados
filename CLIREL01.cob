@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIREL01.
+      ****************************************
+      *OBJETIVO: RELATORIO DE CLIENTES CADASTRADOS
+      *AUTHOR: KIVIAAL
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               ALTERNATE RECORD KEY IS CLI-CPF
+               FILE STATUS IS FS-CLIENTE.
+
+           SELECT RELATORIO-CLI ASSIGN TO "RELCLI"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIREG.
+
+       FD  RELATORIO-CLI.
+       01  REL-LINHA             PIC X(84).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTE             PIC X(02).
+       77 FS-RELATORIO           PIC X(02).
+
+       77 WRK-PAGINA             PIC 9(04) VALUE ZERO.
+       77 WRK-LINHAS-PAGINA      PIC 9(02) VALUE ZERO.
+       77 WRK-QTDE-LISTADOS      PIC 9(06) VALUE ZERO.
+       77 WRK-QTDE-INATIVOS      PIC 9(06) VALUE ZERO.
+       77 WRK-DATA-SISTEMA       PIC 9(08).
+
+       01  REL-CABECALHO.
+           05 FILLER             PIC X(10) VALUE 'RELATORIO '.
+           05 FILLER             PIC X(20) VALUE 'DE CLIENTES ATIVOS'.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 REL-CAB-DATA       PIC 9999/99/99.
+           05 FILLER             PIC X(08) VALUE '  PAGINA'.
+           05 REL-CAB-PAGINA     PIC ZZZ9.
+
+       01  REL-DETALHE.
+           05 REL-DET-CODIGO     PIC Z(5)9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REL-DET-NOME       PIC X(40).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REL-DET-CPF        PIC 9(11).
+
+       01  REL-RODAPE.
+           05 FILLER             PIC X(31) VALUE
+              'TOTAL DE CLIENTES LISTADOS..: '.
+           05 REL-ROD-LISTADOS   PIC Z(5)9.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(31) VALUE
+              'TOTAL DE CLIENTES INATIVOS..: '.
+           05 REL-ROD-INATIVOS   PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR.
+           PERFORM 3000-FINALIZAR.
+
+           GOBACK.
+
+       1000-INICIAR.
+           OPEN INPUT CLIENTE-MASTER.
+           OPEN OUTPUT RELATORIO-CLI.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM 1100-IMPRIMIR-CABECALHO.
+
+           MOVE LOW-VALUES TO CLI-REGISTRO.
+           START CLIENTE-MASTER KEY NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                  MOVE '10' TO FS-CLIENTE
+           END-START.
+
+       1100-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE ZERO TO WRK-LINHAS-PAGINA.
+           MOVE WRK-DATA-SISTEMA TO REL-CAB-DATA.
+           MOVE WRK-PAGINA TO REL-CAB-PAGINA.
+           WRITE REL-LINHA FROM REL-CABECALHO.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       2000-PROCESSAR.
+           IF FS-CLIENTE NOT = '10'
+              PERFORM 2100-LER-PROXIMO
+                  UNTIL FS-CLIENTE = '10'
+           END-IF.
+
+       2100-LER-PROXIMO.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                  MOVE '10' TO FS-CLIENTE
+               NOT AT END
+                  PERFORM 2200-TRATAR-REGISTRO
+           END-READ.
+
+       2200-TRATAR-REGISTRO.
+           IF CLI-ATIVO
+              IF WRK-LINHAS-PAGINA >= 50
+                 PERFORM 1100-IMPRIMIR-CABECALHO
+              END-IF
+              MOVE CLI-CODIGO TO REL-DET-CODIGO
+              MOVE CLI-NOME TO REL-DET-NOME
+              MOVE CLI-CPF TO REL-DET-CPF
+              WRITE REL-LINHA FROM REL-DETALHE
+              ADD 1 TO WRK-LINHAS-PAGINA
+              ADD 1 TO WRK-QTDE-LISTADOS
+           ELSE
+              ADD 1 TO WRK-QTDE-INATIVOS
+           END-IF.
+
+       3000-FINALIZAR.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE WRK-QTDE-LISTADOS TO REL-ROD-LISTADOS.
+           MOVE WRK-QTDE-INATIVOS TO REL-ROD-INATIVOS.
+           WRITE REL-LINHA FROM REL-RODAPE.
+
+           CLOSE CLIENTE-MASTER.
+           CLOSE RELATORIO-CLI.
